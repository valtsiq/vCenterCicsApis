@@ -20,20 +20,44 @@
           03 wk-random                pic 9(0004) value zeroes.
           03 wk-loop                  pic 9(0004) value zeroes.
           03 wk-num-cp3               pic s9(004) comp-3 value zeroes.
-          03 wk-sqr-cp3            pic s9(4)v9(4) comp-3 value zeroes.
+          03 wk-sqr-cp3            pic s9(5)v9(4) comp-3 value zeroes.
           03 wk-num-cp5               pic s9(004) comp-5 value zeroes.
           03 wk-exp-cp5               pic s9(015) comp-5 value zeroes.
           03 wk-print-sqr      pic 999.999,999999999 value zeroes.
+          03 wk-limite         pic 9(0015) value 1000000.
+          03 wk-hora-ini       pic 9(0008) value zeroes.
+          03 wk-hora-ini-r redefines wk-hora-ini.
+             05 wk-hi-hh       pic 9(0002).
+             05 wk-hi-mm       pic 9(0002).
+             05 wk-hi-ss       pic 9(0002).
+             05 wk-hi-cs       pic 9(0002).
+          03 wk-hora-fim       pic 9(0008) value zeroes.
+          03 wk-hora-fim-r redefines wk-hora-fim.
+             05 wk-hf-hh       pic 9(0002).
+             05 wk-hf-mm       pic 9(0002).
+             05 wk-hf-ss       pic 9(0002).
+             05 wk-hf-cs       pic 9(0002).
+          03 wk-seg-ini        pic s9(0008)v9(2) comp-3 value 0.
+          03 wk-seg-fim        pic s9(0008)v9(2) comp-3 value 0.
+          03 wk-seg-decorr     pic s9(0008)v9(2) comp-3 value 0.
+          03 wk-taxa-seg       pic s9(0011)v9(2) comp-3 value 0.
+          03 wk-print-segundos pic -(0006)9,99 value zeroes.
+          03 wk-print-taxa     pic -(0009)9,99 value zeroes.
+          03 wk-current-date   pic x(0021) value spaces.
 
       ******************************************************************
       *    L I N K A G E   S E C T I O N
       ******************************************************************
        linkage section.
+       01 lk-parm-length           pic s9(004) comp.
+       01 lk-parm-data.
+          03 lk-qtde-iteracoes     pic 9(015).
+          03 filler                pic x(041).
 
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
-       procedure division.
+       procedure division using lk-parm-length lk-parm-data.
 
       *----------------------------------------------------------------*
        mainline section.
@@ -41,11 +65,46 @@
       *----------------------------------------------------------------*
       * Common code                                                    *
       *----------------------------------------------------------------*
-           perform until wk-cont > 1000000
+           perform trata-parm
+           perform captura-hora-inicio
+           perform until wk-cont > wk-limite
                    perform controlled-loop
                    add 1 to wk-cont
            end-perform
+           perform relatorio-desempenho
            stop run.
        controlled-loop.
            call 'apastr02'
-           .
\ No newline at end of file
+           .
+       trata-parm.
+           if lk-parm-length >= 15
+              if lk-qtde-iteracoes > 0
+                 move lk-qtde-iteracoes to wk-limite
+              end-if
+           end-if
+           .
+       captura-hora-inicio.
+           move function current-date to wk-current-date
+           move wk-current-date (9:8) to wk-hora-ini
+           compute wk-seg-ini =
+              (wk-hi-hh * 3600) + (wk-hi-mm * 60) + wk-hi-ss +
+              (wk-hi-cs / 100)
+           .
+       relatorio-desempenho.
+           move function current-date to wk-current-date
+           move wk-current-date (9:8) to wk-hora-fim
+           compute wk-seg-fim =
+              (wk-hf-hh * 3600) + (wk-hf-mm * 60) + wk-hf-ss +
+              (wk-hf-cs / 100)
+           compute wk-seg-decorr = wk-seg-fim - wk-seg-ini
+           if wk-seg-decorr <= 0
+              move 0.01 to wk-seg-decorr
+           end-if
+           compute wk-taxa-seg = wk-cont / wk-seg-decorr
+           move wk-seg-decorr to wk-print-segundos
+           move wk-taxa-seg   to wk-print-taxa
+           display '---------------------------------------------'
+           display ' TEMPO DECORRIDO (SEGUNDOS) ..: ' wk-print-segundos
+           display ' ITERACOES/SEGUNDO ...........: ' wk-print-taxa
+           display '---------------------------------------------'
+           .
