@@ -1,5 +1,22 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BATCH002.
+      *--------------------------------------------------------------
+      * PARM ................. POS 01    = QTDE DE BANDEIRAS (1-5)
+      *                                    (DEFAULT 1 = SOMENTE AMEX,
+      *                                     SE NENHUM PARM INFORMADO)
+      *                        POS 02-11 = BANDEIRA 1
+      *                        POS 12-21 = BANDEIRA 2
+      *                        POS 22-31 = BANDEIRA 3
+      *                        POS 32-41 = BANDEIRA 4
+      *                        POS 42-51 = BANDEIRA 5
+      *--------------------------------------------------------------
+      * CONTROLE HEADER/TRAILER DE BIN00001 ..........................
+      *   FD-BINCARD1-CODIGO = 000000 -> REGISTRO HEADER (IGNORADO)
+      *   FD-BINCARD1-CODIGO = 999999 -> REGISTRO TRAILER, COM A
+      *                        QUANTIDADE ESPERADA DE REGISTROS DE
+      *                        DETALHE GRAVADA (ZERO-PADDED) EM
+      *                        FD-BINCARD1-BANDEIRA (10 POSICOES).
+      *--------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
       *--------------------------------------------
@@ -8,6 +25,14 @@
               SELECT BINCARD1 ASSIGN TO 'BIN00001'
               ORGANIZATION SEQUENTIAL.
 
+              SELECT BINSAI01 ASSIGN TO 'BINSAI01'
+              ORGANIZATION SEQUENTIAL.
+      *       ARQUIVO DE SAIDA COM AS BANDEIRAS SELECIONADAS (REQ 011)
+
+              SELECT BINEXC01 ASSIGN TO 'BINEXC01'
+              ORGANIZATION SEQUENTIAL.
+      *       RELATORIO DE EXCECAO - CODIGO/BANDEIRA INVALIDOS
+
        DATA DIVISION.
          FILE SECTION.
 
@@ -22,6 +47,24 @@
             05 FD-BINCARD1-EMISSOR                 PIC X(035).
             05 FILLER                              PIC X(199).
 
+         FD BINSAI01
+              RECORDING MODE IS F
+              RECORD CONTAINS 051 CHARACTERS.
+
+         01 BINSAI01-REC.
+            05 BINSAI01-CODIGO                     PIC 9(006).
+            05 BINSAI01-BANDEIRA                   PIC X(010).
+            05 BINSAI01-EMISSOR                    PIC X(035).
+
+         FD BINEXC01
+              RECORDING MODE IS F
+              RECORD CONTAINS 296 CHARACTERS.
+
+         01 BINEXC01-REC.
+            05 BINEXC01-SEQ                        PIC 9(010).
+            05 BINEXC01-MOTIVO                     PIC X(030).
+            05 BINEXC01-DADOS                      PIC X(256).
+
          WORKING-STORAGE SECTION.
          01 WS-BINCARD1.
             05 WS-BINCARD1-CODIGO       PIC 9(006).
@@ -32,23 +75,273 @@
 
          01 WS-EOF                                 PIC X(001).
 
-       PROCEDURE DIVISION.
-           OPEN INPUT BINCARD1
+         01 WK-TAB-BANDEIRA-SEL.
+            05 WK-BANDEIRA-SEL-QTDE     PIC 9(001) VALUE 1.
+            05 WK-BANDEIRA-SEL-ENTRY OCCURS 5 TIMES
+               INDEXED BY WK-BANDEIRA-SEL-IDX.
+               10 WK-BANDEIRA-SEL       PIC X(010) VALUE 'AMEX'.
+         01 WK-BANDEIRA-CASA             PIC X(001).
+
+         01 WK-TAB-BANDEIRA-TOT.
+            05 WK-BANDEIRA-TOT-QTDE      PIC 9(003) VALUE ZEROS.
+            05 WK-BANDEIRA-TOT-ENTRY OCCURS 50 TIMES
+               INDEXED BY WK-BT-IDX.
+               10 WK-BANDEIRA-TOT-COD    PIC X(010).
+               10 WK-BANDEIRA-TOT-CONT   PIC 9(010) VALUE ZEROS.
+
+         01 WK-TAB-BAND-EMISSOR-TOT.
+            05 WK-BE-TOT-QTDE            PIC 9(003) VALUE ZEROS.
+            05 WK-BE-TOT-ENTRY OCCURS 200 TIMES
+               INDEXED BY WK-BE-IDX.
+               10 WK-BE-TOT-BANDEIRA     PIC X(010).
+               10 WK-BE-TOT-EMISSOR      PIC X(035).
+               10 WK-BE-TOT-CONT         PIC 9(010) VALUE ZEROS.
+
+         01 WK-TOT-ACHOU                 PIC X(001).
+
+         01 WK-TAB-BANDEIRA-VALIDA.
+            05 WK-BANDEIRA-VALIDA-ENTRY PIC X(010) OCCURS 10 TIMES
+               INDEXED BY WK-BV-IDX.
+
+         01 WK-CONT-LIDOS                PIC 9(010) VALUE ZEROS.
+         01 WK-CONT-EXCECOES             PIC 9(010) VALUE ZEROS.
+         01 WK-EXCECAO                   PIC X(001).
+         01 WK-EXC-MOTIVO                PIC X(030).
+         01 WK-BANDEIRA-CONHECIDA        PIC X(001).
+
+         01 WK-CONT-DADOS                PIC 9(010) VALUE ZEROS.
+         01 WK-TRAILER-RECEBIDO          PIC X(001) VALUE 'N'.
+         01 WK-TRAILER-QTDE-ESPERADA     PIC 9(010) VALUE ZEROS.
+
+         LINKAGE SECTION.
+         01 LK-PARM-LENGTH               PIC S9(004) COMP.
+         01 LK-PARM-DATA.
+            05 LK-QTD-BANDEIRAS          PIC 9(001).
+            05 LK-BANDEIRA OCCURS 5 TIMES PIC X(010).
+
+       PROCEDURE DIVISION USING LK-PARM-LENGTH LK-PARM-DATA.
+           PERFORM TRATA-PARM
+           PERFORM INICIALIZA-TAB-BANDEIRA-VALIDA
+           OPEN INPUT  BINCARD1
+           OPEN OUTPUT BINSAI01
+           OPEN OUTPUT BINEXC01
               PERFORM UNTIL WS-EOF = 'Y'
                  READ BINCARD1 AT END MOVE 'Y' TO WS-EOF
                  NOT AT END PERFORM 000-PRINT-REGISTRO
                  END-READ
               END-PERFORM.
+           PERFORM RELATORIO-RESUMO.
+           PERFORM RECONCILIA-TRAILER.
            CLOSE BINCARD1.
+           CLOSE BINSAI01.
+           CLOSE BINEXC01.
            STOP RUN.
+      *
+       INICIALIZA-TAB-BANDEIRA-VALIDA.
+           MOVE 'AMEX'      TO WK-BANDEIRA-VALIDA-ENTRY (01)
+           MOVE 'VISA'      TO WK-BANDEIRA-VALIDA-ENTRY (02)
+           MOVE 'MASTERCARD' TO WK-BANDEIRA-VALIDA-ENTRY (03)
+           MOVE 'ELO'       TO WK-BANDEIRA-VALIDA-ENTRY (04)
+           MOVE 'DINERS'    TO WK-BANDEIRA-VALIDA-ENTRY (05)
+           MOVE 'HIPERCARD' TO WK-BANDEIRA-VALIDA-ENTRY (06)
+           MOVE 'DISCOVER'  TO WK-BANDEIRA-VALIDA-ENTRY (07)
+           MOVE 'JCB'       TO WK-BANDEIRA-VALIDA-ENTRY (08)
+           MOVE 'AURA'      TO WK-BANDEIRA-VALIDA-ENTRY (09)
+           MOVE 'SOROCRED'  TO WK-BANDEIRA-VALIDA-ENTRY (10)
+           .
+      *
+       TRATA-PARM.
+           IF LK-PARM-LENGTH >= 1 AND LK-QTD-BANDEIRAS > 0
+              IF LK-QTD-BANDEIRAS > 5
+                 MOVE 5 TO WK-BANDEIRA-SEL-QTDE
+              ELSE
+                 MOVE LK-QTD-BANDEIRAS TO WK-BANDEIRA-SEL-QTDE
+              END-IF
+              PERFORM VARYING WK-BANDEIRA-SEL-IDX FROM 1 BY 1
+                 UNTIL WK-BANDEIRA-SEL-IDX > WK-BANDEIRA-SEL-QTDE
+                 IF LK-PARM-LENGTH >= 1 + (WK-BANDEIRA-SEL-IDX * 10)
+                    MOVE LK-BANDEIRA (WK-BANDEIRA-SEL-IDX)
+                       TO WK-BANDEIRA-SEL (WK-BANDEIRA-SEL-IDX)
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
       *
        000-PRINT-REGISTRO.
       *
-           MOVE FD-BINCARD1-CODIGO   TO WS-BINCARD1-CODIGO
-           MOVE FD-BINCARD1-BANDEIRA TO WS-BINCARD1-BANDEIRA
-           MOVE FD-BINCARD1-EMISSOR  TO WS-BINCARD1-EMISSOR
+           ADD 1 TO WK-CONT-LIDOS
+      *
+           EVALUATE FD-BINCARD1-CODIGO
+              WHEN 000000
+                 PERFORM TRATA-HEADER
+              WHEN 999999
+                 PERFORM TRATA-TRAILER
+              WHEN OTHER
+                 PERFORM TRATA-DETALHE
+           END-EVALUATE
+           .
+       TRATA-HEADER.
+           DISPLAY 'REGISTRO HEADER RECEBIDO - SEQ ' WK-CONT-LIDOS
+           .
+       TRATA-TRAILER.
+           MOVE 'S' TO WK-TRAILER-RECEBIDO
+           IF FD-BINCARD1-BANDEIRA IS NUMERIC
+              MOVE FD-BINCARD1-BANDEIRA TO WK-TRAILER-QTDE-ESPERADA
+           ELSE
+              DISPLAY 'ATENCAO: TRAILER COM QTDE ESPERADA INVALIDA'
+           END-IF
+           .
+       TRATA-DETALHE.
+           ADD 1 TO WK-CONT-DADOS
+           PERFORM VALIDA-REGISTRO
+      *
+           IF WK-EXCECAO = 'S'
+              PERFORM GRAVA-EXCECAO
+           ELSE
+              MOVE FD-BINCARD1-CODIGO   TO WS-BINCARD1-CODIGO
+              MOVE FD-BINCARD1-BANDEIRA TO WS-BINCARD1-BANDEIRA
+              MOVE FD-BINCARD1-EMISSOR  TO WS-BINCARD1-EMISSOR
       *
-           IF WS-BINCARD1-BANDEIRA EQUAL 'AMEX'
-              DISPLAY WS-BINCARD1
+              PERFORM ACUMULA-RESUMO
+      *
+              PERFORM VALIDA-BANDEIRA-SELECIONADA
+              IF WK-BANDEIRA-CASA = 'S'
+                 PERFORM GRAVA-SAIDA
+              END-IF
+           END-IF
+           .
+       VALIDA-REGISTRO.
+           MOVE 'N' TO WK-EXCECAO
+           MOVE SPACES TO WK-EXC-MOTIVO
+      *
+           IF FD-BINCARD1-CODIGO IS NOT NUMERIC
+              MOVE 'S' TO WK-EXCECAO
+              MOVE 'CODIGO BIN NAO NUMERICO' TO WK-EXC-MOTIVO
+           END-IF
+      *
+           IF WK-EXCECAO = 'N'
+              PERFORM VALIDA-BANDEIRA-CONHECIDA
+              IF WK-BANDEIRA-CONHECIDA = 'N'
+                 MOVE 'S' TO WK-EXCECAO
+                 MOVE 'BANDEIRA DESCONHECIDA' TO WK-EXC-MOTIVO
+              END-IF
+           END-IF
+           .
+       VALIDA-BANDEIRA-CONHECIDA.
+           MOVE 'N' TO WK-BANDEIRA-CONHECIDA
+           SET WK-BV-IDX TO 1
+           SEARCH WK-BANDEIRA-VALIDA-ENTRY
+              WHEN WK-BANDEIRA-VALIDA-ENTRY (WK-BV-IDX)
+                   = FD-BINCARD1-BANDEIRA
+                 MOVE 'S' TO WK-BANDEIRA-CONHECIDA
+           END-SEARCH
+           .
+       GRAVA-EXCECAO.
+           ADD 1 TO WK-CONT-EXCECOES
+           MOVE WK-CONT-LIDOS  TO BINEXC01-SEQ
+           MOVE WK-EXC-MOTIVO  TO BINEXC01-MOTIVO
+           MOVE FD-BINCARD1    TO BINEXC01-DADOS
+           WRITE BINEXC01-REC
+           .
+       GRAVA-SAIDA.
+           MOVE WS-BINCARD1-CODIGO   TO BINSAI01-CODIGO
+           MOVE WS-BINCARD1-BANDEIRA TO BINSAI01-BANDEIRA
+           MOVE WS-BINCARD1-EMISSOR  TO BINSAI01-EMISSOR
+           WRITE BINSAI01-REC
+           .
+       VALIDA-BANDEIRA-SELECIONADA.
+           MOVE 'N' TO WK-BANDEIRA-CASA
+           SET WK-BANDEIRA-SEL-IDX TO 1
+           SEARCH WK-BANDEIRA-SEL-ENTRY
+              VARYING WK-BANDEIRA-SEL-IDX
+              WHEN WK-BANDEIRA-SEL-IDX > WK-BANDEIRA-SEL-QTDE
+                 CONTINUE
+              WHEN WK-BANDEIRA-SEL (WK-BANDEIRA-SEL-IDX)
+                   = WS-BINCARD1-BANDEIRA
+                 MOVE 'S' TO WK-BANDEIRA-CASA
+           END-SEARCH
+           .
+       ACUMULA-RESUMO.
+           PERFORM ACUMULA-BANDEIRA
+           PERFORM ACUMULA-BANDEIRA-EMISSOR
+           .
+       ACUMULA-BANDEIRA.
+           MOVE 'N' TO WK-TOT-ACHOU
+           PERFORM VARYING WK-BT-IDX FROM 1 BY 1
+              UNTIL WK-BT-IDX > WK-BANDEIRA-TOT-QTDE
+              IF WK-BANDEIRA-TOT-COD (WK-BT-IDX) = WS-BINCARD1-BANDEIRA
+                 ADD 1 TO WK-BANDEIRA-TOT-CONT (WK-BT-IDX)
+                 MOVE 'S' TO WK-TOT-ACHOU
+              END-IF
+           END-PERFORM
+           IF WK-TOT-ACHOU = 'N' AND WK-BANDEIRA-TOT-QTDE < 50
+              ADD 1 TO WK-BANDEIRA-TOT-QTDE
+              MOVE WS-BINCARD1-BANDEIRA
+                 TO WK-BANDEIRA-TOT-COD (WK-BANDEIRA-TOT-QTDE)
+              MOVE 1 TO WK-BANDEIRA-TOT-CONT (WK-BANDEIRA-TOT-QTDE)
+           END-IF
+           .
+       ACUMULA-BANDEIRA-EMISSOR.
+           MOVE 'N' TO WK-TOT-ACHOU
+           PERFORM VARYING WK-BE-IDX FROM 1 BY 1
+              UNTIL WK-BE-IDX > WK-BE-TOT-QTDE
+              IF WK-BE-TOT-BANDEIRA (WK-BE-IDX) = WS-BINCARD1-BANDEIRA
+                 AND WK-BE-TOT-EMISSOR (WK-BE-IDX) = WS-BINCARD1-EMISSOR
+                 ADD 1 TO WK-BE-TOT-CONT (WK-BE-IDX)
+                 MOVE 'S' TO WK-TOT-ACHOU
+              END-IF
+           END-PERFORM
+           IF WK-TOT-ACHOU = 'N' AND WK-BE-TOT-QTDE < 200
+              ADD 1 TO WK-BE-TOT-QTDE
+              MOVE WS-BINCARD1-BANDEIRA
+                 TO WK-BE-TOT-BANDEIRA (WK-BE-TOT-QTDE)
+              MOVE WS-BINCARD1-EMISSOR
+                 TO WK-BE-TOT-EMISSOR (WK-BE-TOT-QTDE)
+              MOVE 1 TO WK-BE-TOT-CONT (WK-BE-TOT-QTDE)
+           END-IF
+           .
+       RELATORIO-RESUMO.
+           DISPLAY '---------------------------------------------'
+           DISPLAY ' TOTAL DE REGISTROS LIDOS ..............: '
+              WK-CONT-LIDOS
+           DISPLAY ' TOTAL DE REGISTROS EM EXCECAO (BINEXC01): '
+              WK-CONT-EXCECOES
+           DISPLAY '---------------------------------------------'
+           DISPLAY ' RESUMO DE REGISTROS POR BANDEIRA E EMISSOR '
+           PERFORM VARYING WK-BT-IDX FROM 1 BY 1
+              UNTIL WK-BT-IDX > WK-BANDEIRA-TOT-QTDE
+              DISPLAY 'BANDEIRA: ' WK-BANDEIRA-TOT-COD (WK-BT-IDX)
+                 ' - TOTAL: ' WK-BANDEIRA-TOT-CONT (WK-BT-IDX)
+              PERFORM VARYING WK-BE-IDX FROM 1 BY 1
+                 UNTIL WK-BE-IDX > WK-BE-TOT-QTDE
+                 IF WK-BE-TOT-BANDEIRA (WK-BE-IDX)
+                    = WK-BANDEIRA-TOT-COD (WK-BT-IDX)
+                    DISPLAY '     EMISSOR: '
+                       WK-BE-TOT-EMISSOR (WK-BE-IDX)
+                       ' - TOTAL: ' WK-BE-TOT-CONT (WK-BE-IDX)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           DISPLAY '---------------------------------------------'
+           .
+       RECONCILIA-TRAILER.
+           DISPLAY '---------------------------------------------'
+           IF WK-TRAILER-RECEBIDO = 'N'
+              DISPLAY 'ATENCAO: ARQUIVO SEM REGISTRO TRAILER - '
+                 'POSSIVEL TRANSMISSAO INCOMPLETA'
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              IF WK-CONT-DADOS = WK-TRAILER-QTDE-ESPERADA
+                 DISPLAY 'CONTROLE DE TOTAIS OK - REGISTROS DE '
+                    'DETALHE CONFEREM COM O TRAILER'
+              ELSE
+                 DISPLAY 'ATENCAO: DIVERGENCIA NO CONTROLE DE TOTAIS'
+                 DISPLAY '   REGISTROS DE DETALHE LIDOS ....: '
+                    WK-CONT-DADOS
+                 DISPLAY '   QTDE ESPERADA (TRAILER) .......: '
+                    WK-TRAILER-QTDE-ESPERADA
+                 MOVE 4 TO RETURN-CODE
+              END-IF
            END-IF
-           .
\ No newline at end of file
+           DISPLAY '---------------------------------------------'
+           .
