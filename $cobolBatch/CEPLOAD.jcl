@@ -0,0 +1,72 @@
+//CEPLOAD  JOB (B090290),'CARGA CEP VSAM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Sistema .............. CEP
+//* Job     .............. CEPLOAD
+//* Finalidade ........... Definir o cluster VSAM CEPVSA01 (passo
+//*                        CEPDFCLU) e, somente se o cluster foi
+//*                        definido com sucesso, executar a carga
+//*                        CEPBLOAD a partir do sequencial CEPSEQ01.
+//* Restart .............. Para reiniciar a partir do passo de
+//*                        carga apos uma queda, resubmeter o job
+//*                        com o parametro de sistema RESTART=CEPBLOAD
+//*                        e ajustar o PARM do passo CEPBLOAD abaixo
+//*                        com 'I' + a quantidade de registros ja
+//*                        carregados (posicoes 2-11) + o total de
+//*                        rejeitados ate entao (posicoes 12-21) + o
+//*                        total de duplicados ate entao (posicoes
+//*                        22-31), todos lidos do ultimo registro
+//*                        gravado em CEPCKPT (CEPCKPT-CONT-REC,
+//*                        CEPCKPT-TOT-REJEITADOS, CEPCKPT-TOT-
+//*                        DUPLICADOS). Os totais por UF (relatorio
+//*                        RELATORIO-POR-UF) NAO sao persistidos no
+//*                        checkpoint e, numa carga reiniciada,
+//*                        refletem somente os registros processados
+//*                        apos o restart.
+//* CEPREJ01/CEPDUP01 .... Sao logs cumulativos entre execucoes
+//*                        (DISP=MOD, nunca truncados pelo job); cada
+//*                        registro traz a data/hora de inicio da
+//*                        execucao (CEPREJ01-RUN-DATA-HORA /
+//*                        CEPDUP01-RUN-DATA-HORA) para permitir
+//*                        distinguir execucoes ao consultar o log.
+//* Dependencia CEPDFCLU . CEPV0001 e lido/gravado por CEPBLOAD por
+//*                        chave alternativa (UF+CIDADE), alem da
+//*                        chave primaria CEP. O membro externo
+//*                        B090290.LIB.JCL(CEPDFCLU) referenciado no
+//*                        passo abaixo PRECISA conter, alem do
+//*                        DEFINE CLUSTER de CEPVSA01, os comandos
+//*                        IDCAMS DEFINE ALTERNATEINDEX e DEFINE PATH
+//*                        para a chave UF+CIDADE e o BLDINDEX que a
+//*                        popula, executados ANTES do BLDINDEX/carga
+//*                        inicial. Sem isso o OPEN de CEPV0001 em
+//*                        CEPBLOAD falha por AIX/PATH inexistente.
+//*--------------------------------------------------------------
+//*
+//CEPDFCLU EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DSN=B090290.LIB.JCL(CEPDFCLU),DISP=SHR
+//*
+//*--------------------------------------------------------------
+//* CEPBLOAD SO EXECUTA SE CEPDFCLU TERMINOU COM RC < 4.
+//* SE O CEPDFCLU FALHAR (RC >= 4), O CLUSTER PODE ESTAR AUSENTE OU
+//* MEIO CONSTRUIDO E A CARGA NAO PODE RODAR CONTRA ELE.
+//*--------------------------------------------------------------
+//CEPBLOAD EXEC PGM=CEPCOBOL,COND=(4,GE,CEPDFCLU),
+//             PARM='F0000000000'
+//STEPLIB  DD  DSN=B090290.LOADLIB,DISP=SHR
+//CEPV0001 DD  DSN=B090290.CEPVSA01,DISP=SHR
+//CEPS0001 DD  DSN=B090290.CEPSEQ01,DISP=SHR
+//CEPREJ01 DD  DSN=B090290.CEPREJ01,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//CEPDUP01 DD  DSN=B090290.CEPDUP01,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//CEPCKPT  DD  DSN=B090290.CEPCKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//CEPHIST1 DD  DSN=B090290.CEPHIST1,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//
