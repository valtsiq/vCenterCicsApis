@@ -18,6 +18,23 @@
       *                        B090290.CEPSEQ01                         00001800
       * JOB def cluster ...... B090290.LIB.JCL(CEPDFCLU)                00001900
       *                                                                 00002000
+      * PARM ................. POS 01    = MODO DE CARGA                00002010
+      *                                    'F' CARGA COMPLETA (DEFAULT) 00002020
+      *                                    'I' CARGA INCREMENTAL        00002030
+      *                        POS 02-11 = QTDE DE REGISTROS A SALTAR   00002040
+      *                                    EM CEPS0001 PARA RESTART     00002050
+      *                                    (VIDE CEPBLOAD REQ. 005)     00002060
+      *                        POS 12-21 = QTDE DE REJEITADOS DA CARGA  00002061
+      *                                    ANTERIOR AO RESTART (OPCIONAL,00002062
+      *                                    LIDA DE CEPCKPT-TOT-REJEITADOS)00002063
+      *                        POS 22-31 = QTDE DE DUPLICADOS DA CARGA  00002064
+      *                                    ANTERIOR AO RESTART (OPCIONAL,00002065
+      *                                    LIDA DE CEPCKPT-TOT-DUPLICADOS)00002066
+      *                        OBS: OS TOTAIS POR UF NAO SAO            00002067
+      *                             PERSISTIDOS NO CHECKPOINT; NUMA     00002068
+      *                             CARGA REINICIADA, RELATORIO-POR-UF  00002069
+      *                             REFLETE SOMENTE OS REGISTROS LIDOS  00002070
+      *                             APOS O RESTART.                    00002071
       ******************************************************************00002100
        ENVIRONMENT DIVISION.                                            00002200
        INPUT-OUTPUT SECTION.                                            00002300
@@ -27,20 +44,76 @@
            ORGANIZATION IS INDEXED                                      00002700
            ACCESS MODE IS RANDOM                                        00002800
            RECORD KEY IS CEPV0001-CEP                                   00002900
+           ALTERNATE RECORD KEY IS CEPV0001-UF-CIDADE                   00002901
+              WITH DUPLICATES                                           00002902
            FILE STATUS WK-VSAM-FILE-STATUS.                             00003000
       *                                                                 00003100
                                                                         00003400
            SELECT CEPS0001 ASSIGN TO 'CEPS0001'                         00003500
            ORGANIZATION SEQUENTIAL.                                     00003600
       *                                                                 00003700
+           SELECT CEPREJ01 ASSIGN TO 'CEPREJ01'                         00003710
+           ORGANIZATION SEQUENTIAL.                                     00003720
+      *    ARQUIVO DE REGISTROS REJEITADOS (CSV MAL FORMADO)            00003730
+                                                                        00003740
+           SELECT CEPDUP01 ASSIGN TO 'CEPDUP01'                         00003750
+           ORGANIZATION SEQUENTIAL.                                     00003760
+      *    ARQUIVO DE REGISTROS COM CEP DUPLICADO (STATUS 22)           00003770
+                                                                        00003780
+           SELECT CEPCKPT  ASSIGN TO 'CEPCKPT'                          00003790
+           ORGANIZATION SEQUENTIAL.                                     00003791
+      *    ARQUIVO DE CHECKPOINT PARA RESTART DE CARGAS GRANDES         00003792
+                                                                         00003793
+           SELECT CEPHIST1 ASSIGN TO 'CEPHIST1'                         00003794
+           ORGANIZATION SEQUENTIAL.                                     00003795
+      *    HISTORICO PERSISTENTE DE EXECUCOES (ABERTO EM EXTEND/APPEND) 00003796
        DATA DIVISION.                                                   00003800
-       FILE SECTION.                                                    00003900
+       FILE SECTION.                                                    00004000
                                                                         00004000
        FD CEPS0001                                                      00004100
             RECORDING MODE IS F                                         00004200
             RECORD CONTAINS 120 CHARACTERS.                             00004300
        01 CEPS0001-REC                  PIC  X(120) VALUE SPACES.       00004400
       *                                                                 00004500
+       FD CEPREJ01                                                      00004510
+            RECORDING MODE IS F                                         00004520
+            RECORD CONTAINS 181 CHARACTERS.                             00004530
+       01 CEPREJ01-REC.                                                 00004540
+          05 CEPREJ01-RUN-DATA-HORA     PIC  X(021).                    00004545
+          05 CEPREJ01-SEQ               PIC  9(010).                    00004550
+          05 CEPREJ01-MOTIVO            PIC  X(030).                    00004560
+          05 CEPREJ01-DADOS             PIC  X(120).                    00004570
+      *                                                                 00004580
+       FD CEPDUP01                                                      00004581
+            RECORDING MODE IS F                                         00004582
+            RECORD CONTAINS 041 CHARACTERS.                             00004583
+       01 CEPDUP01-REC.                                                 00004584
+          05 CEPDUP01-RUN-DATA-HORA     PIC  X(021).                    00004585
+          05 CEPDUP01-SEQ               PIC  9(010).                    00004586
+          05 CEPDUP01-CEP               PIC  X(008).                    00004587
+          05 FILLER                     PIC  X(002).                    00004588
+      *                                                                 00004588
+       FD CEPCKPT                                                       00004589
+            RECORDING MODE IS F                                         00004590
+            RECORD CONTAINS 038 CHARACTERS.                             00004591
+       01 CEPCKPT-REC.                                                  00004592
+          05 CEPCKPT-ULTIMO-CEP         PIC  X(008).                    00004593
+          05 CEPCKPT-CONT-REC           PIC  9(010).                    00004594
+          05 CEPCKPT-TOT-REJEITADOS     PIC  9(010).                    00004594
+          05 CEPCKPT-TOT-DUPLICADOS     PIC  9(010).                    00004595
+      *                                                                 00004596
+       FD CEPHIST1                                                      00004597
+            RECORDING MODE IS F                                         00004598
+            RECORD CONTAINS 080 CHARACTERS.                             00004599
+       01 CEPHIST1-REC.                                                 00004601
+          05 CEPHIST1-DATA-HORA          PIC  X(021).                   00004602
+          05 CEPHIST1-RUN-MODE           PIC  X(001).                   00004603
+          05 CEPHIST1-TOT-LIDOS          PIC  9(010).                   00004604
+          05 CEPHIST1-TOT-REJEITADOS     PIC  9(010).                   00004605
+          05 CEPHIST1-TOT-DUPLICADOS     PIC  9(010).                   00004606
+          05 CEPHIST1-VSAM-STATUS-FINAL  PIC  X(002).                   00004607
+          05 FILLER                      PIC  X(026).                   00004608
+      *                                                                 00004609
        FD CEPV0001.                                                     00004600
        01 CEPV0001-REC.                                                 00004700
           05 CEPV0001-CEP               PIC  X(008).                    00004800
@@ -48,6 +121,7 @@
           05 CEPV0001-CIDADE            PIC  X(030).                    00005000
           05 CEPV0001-BAIRRO            PIC  X(030).                    00005100
           05 CEPV0001-LOGRADOURO        PIC  X(030).                    00005200
+       66 CEPV0001-UF-CIDADE RENAMES CEPV0001-UF THRU CEPV0001-CIDADE.  00005210
       *                                                                 00005300
        WORKING-STORAGE SECTION.                                         00005400
         01 WORKING-AREAS.                                               00005500
@@ -65,24 +139,150 @@
            03 WK-VSAM-FILE-STATUS       PIC  X(002) VALUE SPACES.       00006700
            03 WK-DIV                    PIC  9(010) VALUE ZEROES.       00006800
            03 WK-DIV-RESTO              PIC  9(010) VALUE ZEROES.       00006900
+           03 WK-RUN-MODE               PIC  X(001) VALUE 'F'.          00006950
+      *       'F' = CARGA COMPLETA (OPEN OUTPUT, RECRIA O CLUSTER)      00006960
+      *       'I' = CARGA INCREMENTAL (OPEN I-O, ATUALIZA/INSERE)       00006970
+           03 WK-RESTART-REC            PIC  9(010) VALUE ZEROS.        00006980
+           03 WK-CONT-REJEITADOS        PIC  9(010) VALUE ZEROS.        00006990
+           03 WK-REJEITADO              PIC  X(001) VALUE 'N'.          00006991
+           03 WK-REJ-MOTIVO             PIC  X(030) VALUE SPACES.       00006992
+           03 WK-SOBRA-POS              PIC  9(010) VALUE ZEROS.        00006993
+           03 WK-CAMPO-INCOMPLETO       PIC  X(001) VALUE 'N'.          00006993
+           03 WK-CONT-DUPLICADOS        PIC  9(010) VALUE ZEROS.        00006994
+           03 WK-ULTIMO-CEP             PIC  X(008) VALUE SPACES.       00006995
+           03 WK-CURRENT-DATE           PIC  X(021) VALUE SPACES.       00006996
+           03 WK-RUN-DATA-HORA          PIC  X(021) VALUE SPACES.       00006997
                                                                         00007000
-       PROCEDURE DIVISION.                                              00007100
+        01 WK-TAB-UF.                                                   00007005
+           03 WK-UF-ENTRY OCCURS 27 TIMES INDEXED BY WK-UF-IDX.         00007006
+              05 WK-UF-COD              PIC  X(002).                    00007007
+              05 WK-UF-CONT             PIC  9(010) VALUE ZEROS.        00007008
+        01 WK-UF-ACHOU                  PIC  X(001) VALUE 'N'.          00007009
+                                                                        00007000
+       LINKAGE SECTION.                                                 00007010
+       01 LK-PARM-LENGTH                PIC S9(004) COMP.               00007020
+       01 LK-PARM-DATA.                                                 00007030
+          05 LK-RUN-MODE                PIC  X(001).                    00007040
+          05 LK-RESTART-REC             PIC  9(010).                    00007050
+          05 LK-RESTART-REJEITADOS      PIC  9(010).                    00007051
+          05 LK-RESTART-DUPLICADOS      PIC  9(010).                    00007052
+          05 FILLER                     PIC  X(049).                    00007060
+                                                                        00007070
+       PROCEDURE DIVISION USING LK-PARM-LENGTH LK-PARM-DATA.            00007100
       *                                                                 00007200
        MAIN-PARA.                                                       00007300
+           MOVE FUNCTION CURRENT-DATE TO WK-CURRENT-DATE                00007305
+           MOVE WK-CURRENT-DATE       TO WK-RUN-DATA-HORA               00007306
+           PERFORM TRATA-PARM                                           00007310
+           PERFORM INICIALIZA-TAB-UF                                    00007311
            PERFORM OPEN-FILES                                           00007400
+           IF WK-RESTART-REC > 0                                        00007401
+              PERFORM PULA-REGISTROS                                    00007402
+           END-IF                                                       00007403
            PERFORM READ-FILE UNTIL WK-EOF EQUAL 'Y'                     00007500
                                                                         00007600
            DISPLAY '---------------------------------------------'      00007700
            DISPLAY 'FINAL DO PROCESSAMENTO - TOTAL DE REGISTROS  '      00007857
            DISPLAY WK-CONT-REC                                          00007900
+           DISPLAY 'TOTAL DE REGISTROS REJEITADOS ................'     00007910
+           DISPLAY WK-CONT-REJEITADOS                                   00007920
+           DISPLAY 'TOTAL DE CEPS DUPLICADOS ......................'    00007930
+           DISPLAY WK-CONT-DUPLICADOS                                   00007940
            DISPLAY '---------------------------------------------'      00008000
                                                                         00008100
+           PERFORM RELATORIO-POR-UF                                     00008110
+                                                                        00008120
+           PERFORM GRAVA-HISTORICO                                      00008121
+                                                                        00008122
            PERFORM CLOSE-FILES                                          00008200
            STOP RUN                                                     00008300
            .                                                            00008400
+       INICIALIZA-TAB-UF.                                                00008401
+           MOVE 'AC' TO WK-UF-COD (01)   MOVE 'AL' TO WK-UF-COD (02)     00008402
+           MOVE 'AP' TO WK-UF-COD (03)   MOVE 'AM' TO WK-UF-COD (04)     00008403
+           MOVE 'BA' TO WK-UF-COD (05)   MOVE 'CE' TO WK-UF-COD (06)     00008404
+           MOVE 'DF' TO WK-UF-COD (07)   MOVE 'ES' TO WK-UF-COD (08)     00008405
+           MOVE 'GO' TO WK-UF-COD (09)   MOVE 'MA' TO WK-UF-COD (10)     00008406
+           MOVE 'MT' TO WK-UF-COD (11)   MOVE 'MS' TO WK-UF-COD (12)     00008407
+           MOVE 'MG' TO WK-UF-COD (13)   MOVE 'PA' TO WK-UF-COD (14)     00008408
+           MOVE 'PB' TO WK-UF-COD (15)   MOVE 'PR' TO WK-UF-COD (16)     00008409
+           MOVE 'PE' TO WK-UF-COD (17)   MOVE 'PI' TO WK-UF-COD (18)     00008410
+           MOVE 'RJ' TO WK-UF-COD (19)   MOVE 'RN' TO WK-UF-COD (20)     00008411
+           MOVE 'RS' TO WK-UF-COD (21)   MOVE 'RO' TO WK-UF-COD (22)     00008412
+           MOVE 'RR' TO WK-UF-COD (23)   MOVE 'SC' TO WK-UF-COD (24)     00008413
+           MOVE 'SP' TO WK-UF-COD (25)   MOVE 'SE' TO WK-UF-COD (26)     00008414
+           MOVE 'TO' TO WK-UF-COD (27)                                  00008415
+           .                                                             00008416
+       CONTA-UF.                                                         00008417
+           MOVE 'N' TO WK-UF-ACHOU                                       00008418
+           SET WK-UF-IDX TO 1                                            00008418
+           SEARCH WK-UF-ENTRY                                            00008419
+              WHEN WK-UF-COD (WK-UF-IDX) = CEPV0001-UF                   00008420
+                 ADD 1 TO WK-UF-CONT (WK-UF-IDX)                         00008421
+                 MOVE 'S' TO WK-UF-ACHOU                                 00008422
+           END-SEARCH                                                    00008423
+           .                                                             00008424
+       RELATORIO-POR-UF.                                                 00008425
+           DISPLAY '---------------------------------------------'       00008426
+           DISPLAY ' TOTAIS DE CARGA POR UF '                            00008427
+           PERFORM VARYING WK-UF-IDX FROM 1 BY 1                         00008428
+              UNTIL WK-UF-IDX > 27                                       00008429
+              IF WK-UF-CONT (WK-UF-IDX) > 0                              00008430
+                 DISPLAY WK-UF-COD (WK-UF-IDX) ' - '                     00008431
+                    WK-UF-CONT (WK-UF-IDX)                               00008431
+              END-IF                                                     00008432
+           END-PERFORM                                                   00008433
+           DISPLAY '---------------------------------------------'       00008434
+           .                                                             00008435
+       GRAVA-HISTORICO.                                                 00008436
+      *    GRAVA UMA LINHA DE HISTORICO PERSISTENTE POR EXECUCAO         00008437
+      *    (CEPHIST1 E ABERTO EM EXTEND PARA NAO PERDER EXECUCOES        00008438
+      *    ANTERIORES - VIDE JCL, DISP=MOD)                              00008439
+           MOVE SPACES               TO CEPHIST1-REC                    00008441
+           MOVE WK-RUN-DATA-HORA     TO CEPHIST1-DATA-HORA              00008442
+           MOVE WK-RUN-MODE          TO CEPHIST1-RUN-MODE               00008443
+           MOVE WK-CONT-REC          TO CEPHIST1-TOT-LIDOS              00008444
+           MOVE WK-CONT-REJEITADOS   TO CEPHIST1-TOT-REJEITADOS         00008445
+           MOVE WK-CONT-DUPLICADOS   TO CEPHIST1-TOT-DUPLICADOS         00008446
+           MOVE WK-VSAM-FILE-STATUS  TO CEPHIST1-VSAM-STATUS-FINAL      00008447
+                                                                        00008448
+           OPEN EXTEND CEPHIST1                                         00008449
+           WRITE CEPHIST1-REC                                           00008450
+           CLOSE CEPHIST1                                                00008451
+           .                                                             00008452
+       TRATA-PARM.                                                      00008410
+           IF LK-PARM-LENGTH >= 1                                       00008420
+              IF LK-RUN-MODE = 'I' OR LK-RUN-MODE = 'F'                 00008430
+                 MOVE LK-RUN-MODE     TO WK-RUN-MODE                    00008440
+              END-IF                                                    00008450
+           END-IF                                                       00008460
+           IF LK-PARM-LENGTH >= 11                                      00008465
+              MOVE LK-RESTART-REC     TO WK-RESTART-REC                 00008466
+           END-IF                                                       00008470
+           IF LK-PARM-LENGTH >= 21                                      00008471
+              MOVE LK-RESTART-REJEITADOS TO WK-CONT-REJEITADOS          00008472
+           END-IF                                                       00008473
+           IF LK-PARM-LENGTH >= 31                                      00008474
+              MOVE LK-RESTART-DUPLICADOS TO WK-CONT-DUPLICADOS          00008475
+           END-IF                                                       00008476
+           .                                                            00008480
+       PULA-REGISTROS.                                                  00008481
+      *    REPOSICIONA CEPS0001 PARA RESTART A PARTIR DO CHECKPOINT     00008482
+           PERFORM WK-RESTART-REC TIMES                                 00008483
+              READ CEPS0001 RECORD AT END MOVE 'Y' TO WK-EOF            00008484
+           END-PERFORM                                                  00008485
+           MOVE WK-RESTART-REC     TO WK-CONT-REC                       00008486
+           .                                                            00008487
        OPEN-FILES.                                                      00008500
            OPEN INPUT  CEPS0001                                         00008600
-           OPEN OUTPUT CEPV0001                                         00008700
+           OPEN OUTPUT CEPREJ01                                         00008605
+           OPEN OUTPUT CEPDUP01                                         00008606
+           OPEN EXTEND CEPCKPT                                          00008607
+           IF WK-RUN-MODE = 'I'                                         00008610
+              OPEN I-O CEPV0001                                         00008620
+           ELSE                                                         00008630
+              OPEN OUTPUT CEPV0001                                      00008640
+           END-IF                                                       00008650
            .                                                            00008800
        READ-FILE.                                                       00008900
                                                                         00009000
@@ -112,15 +312,91 @@
            MOVE SPACES       TO  CEPV0001-REC                           00011400
            MOVE CEPS0001-REC TO  WK-CEP-REC                             00011500
            MOVE SPACES       TO  WK-CEP-FILL                            00011600
+           MOVE 120          TO  WK-SOBRA-POS                           00011610
+           MOVE 'N'          TO  WK-CAMPO-INCOMPLETO                    00011611
                                                                         00011700
            PERFORM MONTA-REGISTRO UNTIL WK-CONT-BYTE-REC = 120          00011800
                                                                         00011900
-           PERFORM GRAVA-REGISTRO                                       00012000
+           PERFORM VALIDA-CSV                                           00011910
+                                                                        00011920
+           IF WK-REJEITADO = 'S'                                        00011930
+              PERFORM GRAVA-REJEITADO                                   00011940
+           ELSE                                                         00011950
+              PERFORM GRAVA-REGISTRO                                    00011960
+           END-IF                                                       00011970
                                                                         00012100
+           IF WK-DIV-RESTO = 0                                          00011971
+              PERFORM GRAVA-CHECKPOINT                                  00011972
+           END-IF                                                       00011973
            MOVE 0            TO WK-CONT-BYTE-REC                        00012200
            MOVE 0            TO WK-CONT-BYTE-FILL                       00012300
            MOVE SPACES       TO WK-CEP-FILL                             00012400
            .                                                            00012500
+       VALIDA-CSV.                                                      00012510
+           MOVE 'N'          TO WK-REJEITADO                            00012520
+           MOVE SPACES       TO WK-REJ-MOTIVO                           00012530
+                                                                        00012540
+           IF WK-CAMPO-INCOMPLETO = 'S'                                 00012541
+              MOVE 'S' TO WK-REJEITADO                                  00012542
+              MOVE 'CAMPO AUSENTE OU MUITO LONGO' TO WK-REJ-MOTIVO       00012543
+           ELSE                                                         00012544
+              EVALUATE WK-CONT-FILL                                     00012550
+                 WHEN 1                                                 00012560
+                    CONTINUE                                             00012570
+                 WHEN 2                                                 00012580
+                    MOVE 'S'                TO WK-REJEITADO              00012590
+                    MOVE 'CEP/UF NAO INFORMADOS' TO WK-REJ-MOTIVO        00012600
+                 WHEN 3                                                 00012610
+                    MOVE 'S'                TO WK-REJEITADO              00012620
+                    MOVE 'CIDADE NAO INFORMADA'  TO WK-REJ-MOTIVO        00012630
+                 WHEN 4                                                 00012640
+                    MOVE 'S'                TO WK-REJEITADO              00012650
+                    MOVE 'BAIRRO NAO INFORMADO'  TO WK-REJ-MOTIVO        00012660
+                 WHEN OTHER                                              00012670
+                    MOVE 'S'                TO WK-REJEITADO              00012680
+                    MOVE 'LOGRADOURO NAO INFORMADO' TO WK-REJ-MOTIVO     00012690
+              END-EVALUATE                                               00012700
+           END-IF                                                       00012701
+                                                                          00012705
+           IF WK-REJEITADO = 'N' AND WK-SOBRA-POS < 120                  00012706
+              IF WK-CEP-REC (WK-SOBRA-POS + 1 : 120 - WK-SOBRA-POS)      00012707
+                 NOT = SPACES                                            00012708
+                 MOVE 'S' TO WK-REJEITADO                                00012709
+                 MOVE 'CAMPOS EXCEDENTES NA LINHA' TO WK-REJ-MOTIVO      00012709
+              END-IF                                                     00012709
+           END-IF                                                        00012710
+                                                                          00012712
+           IF WK-REJEITADO = 'N'                                        00012713
+              IF CEPV0001-CEP IS NOT NUMERIC                             00012714
+                 MOVE 'S' TO WK-REJEITADO                                00012715
+                 MOVE 'CEP INVALIDO (NAO NUMERICO)' TO WK-REJ-MOTIVO     00012716
+              END-IF                                                     00012717
+           END-IF                                                        00012718
+                                                                          00012719
+           IF WK-REJEITADO = 'N'                                        00012721
+              PERFORM VALIDA-UF                                         00012722
+              IF WK-UF-ACHOU = 'N'                                      00012723
+                 MOVE 'S' TO WK-REJEITADO                                00012724
+                 MOVE 'UF INVALIDA' TO WK-REJ-MOTIVO                     00012725
+              END-IF                                                     00012726
+           END-IF                                                        00012727
+           .                                                             00012711
+       VALIDA-UF.                                                       00012728
+           MOVE 'N' TO WK-UF-ACHOU                                      00012729
+           SET WK-UF-IDX TO 1                                           00012729
+           SEARCH WK-UF-ENTRY                                           00012730
+              WHEN WK-UF-COD (WK-UF-IDX) = CEPV0001-UF                  00012731
+                 MOVE 'S' TO WK-UF-ACHOU                                 00012732
+           END-SEARCH                                                    00012733
+           .                                                             00012734
+       GRAVA-REJEITADO.                                                  00012720
+           ADD  1                     TO WK-CONT-REJEITADOS              00012730
+           MOVE WK-RUN-DATA-HORA      TO CEPREJ01-RUN-DATA-HORA          00012735
+           MOVE WK-CONT-REC           TO CEPREJ01-SEQ                    00012740
+           MOVE WK-REJ-MOTIVO         TO CEPREJ01-MOTIVO                 00012750
+           MOVE CEPS0001-REC          TO CEPREJ01-DADOS                  00012760
+           WRITE CEPREJ01-REC                                            00012770
+           .                                                             00012780
        MONTA-REGISTRO.                                                  00012600
                                                                         00012700
            ADD 1             TO  WK-CONT-BYTE-REC                       00012800
@@ -131,26 +407,37 @@
               MOVE WK-CEP-REC-BYTE (WK-CONT-BYTE-REC)                   00013300
               TO   WK-CEP-FILL-BYTE (WK-CONT-BYTE-FILL)                 00013400
            ELSE                                                         00013500
-              EVALUATE WK-CONT-FILL                                     00013600
-               WHEN 1                                                   00013700
-                   ADD  1                TO WK-CONT-FILL                00013800
-                   MOVE WK-CEP-FILL      TO CEPV0001-CEP                00013900
-               WHEN 2                                                   00014000
-                   ADD  1                TO WK-CONT-FILL                00014100
-                   MOVE WK-CEP-FILL      TO CEPV0001-UF                 00014200
-               WHEN 3                                                   00014300
-                   ADD  1                TO WK-CONT-FILL                00014400
-                   MOVE WK-CEP-FILL      TO CEPV0001-CIDADE             00014500
-               WHEN 4                                                   00014600
-                   ADD  1                TO WK-CONT-FILL                00014700
-                   MOVE WK-CEP-FILL      TO CEPV0001-BAIRRO             00014800
-               WHEN 5                                                   00014900
-                   MOVE WK-CEP-FILL      TO CEPV0001-LOGRADOURO         00015000
-                   MOVE 120              TO WK-CONT-BYTE-REC            00015100
-                   MOVE 1                TO WK-CONT-FILL                00015200
-               END-EVALUATE                                             00015300
-               MOVE SPACES               TO WK-CEP-FILL                 00015400
-               MOVE 0                    TO WK-CONT-BYTE-FILL           00015500
+              IF WK-CEP-REC-BYTE(WK-CONT-BYTE-REC) NOT = ','            00013510
+                 AND WK-CONT-FILL < 5                                   00013520
+      *          CAMPO ATINGIU O TAMANHO MAXIMO SEM ENCONTRAR A         00013530
+      *          VIRGULA SEPARADORA - VIRGULA/CAMPO OBRIGATORIO         00013540
+      *          AUSENTE (REQ 001) - REJEITA O REGISTRO                 00013550
+                 MOVE 'S' TO WK-CAMPO-INCOMPLETO                        00013560
+                 MOVE 1   TO WK-CONT-FILL                               00013570
+                 MOVE 120 TO WK-CONT-BYTE-REC                           00013580
+              ELSE                                                      00013590
+                 EVALUATE WK-CONT-FILL                                  00013600
+                  WHEN 1                                                00013700
+                      ADD  1                TO WK-CONT-FILL             00013800
+                      MOVE WK-CEP-FILL      TO CEPV0001-CEP             00013900
+                  WHEN 2                                                00014000
+                      ADD  1                TO WK-CONT-FILL             00014100
+                      MOVE WK-CEP-FILL      TO CEPV0001-UF              00014200
+                  WHEN 3                                                00014300
+                      ADD  1                TO WK-CONT-FILL             00014400
+                      MOVE WK-CEP-FILL      TO CEPV0001-CIDADE          00014500
+                  WHEN 4                                                00014600
+                      ADD  1                TO WK-CONT-FILL             00014700
+                      MOVE WK-CEP-FILL      TO CEPV0001-BAIRRO          00014800
+                  WHEN 5                                                00014900
+                      MOVE WK-CEP-FILL      TO CEPV0001-LOGRADOURO      00015000
+                      MOVE WK-CONT-BYTE-REC TO WK-SOBRA-POS             00015010
+                      MOVE 120              TO WK-CONT-BYTE-REC         00015100
+                      MOVE 1                TO WK-CONT-FILL             00015200
+                 END-EVALUATE                                           00015300
+              END-IF                                                    00015310
+              MOVE SPACES               TO WK-CEP-FILL                  00015400
+              MOVE 0                    TO WK-CONT-BYTE-FILL            00015500
            END-IF                                                       00015600
            .                                                            00015700
        GRAVA-REGISTRO.                                                  00015800
@@ -158,18 +445,50 @@
            MOVE 0            TO WK-CONT-BYTE-FILL                       00016000
            MOVE SPACES       TO WK-CEP-FILL                             00016100
                                                                         00016200
-           WRITE CEPV0001-REC                                           00016300
+           IF WK-RUN-MODE = 'I'                                         00016210
+              REWRITE CEPV0001-REC INVALID KEY                          00016220
+                 WRITE CEPV0001-REC                                     00016230
+              END-REWRITE                                               00016240
+           ELSE                                                         00016250
+              WRITE CEPV0001-REC INVALID KEY                            00016260
+                 CONTINUE                                               00016265
+              END-WRITE                                                 00016267
+           END-IF                                                       00016270
                                                                         00016400
-           IF WK-VSAM-FILE-STATUS NOT = '00'                            00016500
-              DISPLAY "-----ERRO VSAM -----"                            00016600
-              DISPLAY WK-VSAM-FILE-STATUS                               00016700
-              PERFORM CLOSE-FILES                                       00016800
-              STOP RUN                                                  00016900
-           END-IF                                                       00017000
+           EVALUATE WK-VSAM-FILE-STATUS                                 00016910
+              WHEN '00'                                                 00016920
+                 PERFORM CONTA-UF                                        00016930
+                 MOVE CEPV0001-CEP TO WK-ULTIMO-CEP                       00016931
+              WHEN '22'                                                  00016940
+                 PERFORM GRAVA-DUPLICADO                                 00016950
+              WHEN OTHER                                                 00016960
+                 DISPLAY "-----ERRO VSAM -----"                          00016600
+                 DISPLAY WK-VSAM-FILE-STATUS                             00016700
+                 PERFORM GRAVA-HISTORICO                                 00016750
+                 PERFORM CLOSE-FILES                                     00016800
+                 STOP RUN                                                00016900
+           END-EVALUATE                                                  00017000
                                                                         00017100
            MOVE SPACES TO CEPV0001-REC                                  00017200
            .                                                            00017300
+       GRAVA-DUPLICADO.                                                  00017310
+           ADD  1                     TO WK-CONT-DUPLICADOS              00017320
+           MOVE WK-RUN-DATA-HORA      TO CEPDUP01-RUN-DATA-HORA          00017325
+           MOVE WK-CONT-REC           TO CEPDUP01-SEQ                    00017330
+           MOVE CEPV0001-CEP          TO CEPDUP01-CEP                    00017340
+           WRITE CEPDUP01-REC                                            00017350
+           .                                                             00017360
+       GRAVA-CHECKPOINT.                                                 00017370
+           MOVE WK-ULTIMO-CEP         TO CEPCKPT-ULTIMO-CEP              00017380
+           MOVE WK-CONT-REC           TO CEPCKPT-CONT-REC                00017390
+           MOVE WK-CONT-REJEITADOS    TO CEPCKPT-TOT-REJEITADOS          00017395
+           MOVE WK-CONT-DUPLICADOS    TO CEPCKPT-TOT-DUPLICADOS          00017397
+           WRITE CEPCKPT-REC                                             00017400
+           .                                                             00017410
        CLOSE-FILES.                                                     00017400
-           CLOSE CEPV0001                                               00017500
-           CLOSE CEPS0001                                               00017600
+           CLOSE CEPV0001                                                00017500
+           CLOSE CEPS0001                                                00017600
+           CLOSE CEPREJ01                                                00017610
+           CLOSE CEPDUP01                                                00017620
+           CLOSE CEPCKPT                                                 00017630
            .                                                            00017700
