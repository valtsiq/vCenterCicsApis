@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID. CEPUNLD.                                             00000200
+      ******************************************************************00000300
+      * Valter Siqueira - Systems      c                                00000400
+      * Laboratoratório de uso particular ......                        00000500
+      * ----------------------------------------------------------------00000600
+      * Sistema .............. CEP                                      00000700
+      * Programa.............. CEPUNLD                                  00000800
+      * Tipo    .............. BATCH                                    00000900
+      * Finalidade ........... Descarregar (UNLOAD) o arquivo VSAM      00001000
+      *                        "CEPVSA01" em sequencia de chave para    00001100
+      *                        um arquivo sequencial CSV "CEPUNL01"     00001200
+      *                        no mesmo formato aceito pela carga       00001300
+      *                        "CEPBLOAD" (CEPS0001), servindo como     00001400
+      *                        companheiro/backup daquele programa.     00001500
+      * DSnames .............. B090290.CEPVSA01                         00001600
+      *                        B090290.CEPUNL01                         00001700
+      ******************************************************************00001800
+       ENVIRONMENT DIVISION.                                            00001900
+       INPUT-OUTPUT SECTION.                                            00002000
+       FILE-CONTROL.                                                    00002100
+      *INPUT FILE - LIDO EM SEQUENCIA DE CHAVE PRIMARIA                 00002200
+           SELECT CEPV0001 ASSIGN TO 'CEPV0001'                         00002300
+           ORGANIZATION IS INDEXED                                      00002400
+           ACCESS MODE IS SEQUENTIAL                                    00002500
+           RECORD KEY IS CEPV0001-CEP                                   00002600
+           FILE STATUS WK-VSAM-FILE-STATUS.                             00002700
+      *                                                                 00002800
+           SELECT CEPUNL01 ASSIGN TO 'CEPUNL01'                         00002900
+           ORGANIZATION SEQUENTIAL.                                     00003000
+      *    ARQUIVO CSV DE SAIDA, FORMATO IGUAL AO CEPS0001              00003100
+       DATA DIVISION.                                                   00003200
+       FILE SECTION.                                                    00003300
+                                                                         00003400
+       FD CEPV0001.                                                     00003500
+       01 CEPV0001-REC.                                                 00003600
+          05 CEPV0001-CEP               PIC  X(008).                    00003700
+          05 CEPV0001-UF                PIC  X(002).                    00003800
+          05 CEPV0001-CIDADE            PIC  X(030).                    00003900
+          05 CEPV0001-BAIRRO            PIC  X(030).                    00004000
+          05 CEPV0001-LOGRADOURO        PIC  X(030).                    00004100
+      *                                                                 00004200
+       FD CEPUNL01                                                      00004300
+            RECORDING MODE IS F                                         00004400
+            RECORD CONTAINS 120 CHARACTERS.                             00004500
+       01 CEPUNL01-REC                  PIC  X(120) VALUE SPACES.       00004600
+      *                                                                 00004700
+       WORKING-STORAGE SECTION.                                         00004800
+        01 WORKING-AREAS.                                               00004900
+           03 WK-VSAM-FILE-STATUS       PIC  X(002) VALUE SPACES.       00005000
+           03 WK-EOF                    PIC  X(001) VALUE 'N'.          00005100
+           03 WK-CONT-LIDOS             PIC  9(010) VALUE ZEROS.        00005200
+           03 WK-CONT-GRAVADOS          PIC  9(010) VALUE ZEROS.        00005300
+           03 WK-CEP-TRIM                PIC  X(008) VALUE SPACES.      00005400
+           03 WK-UF-TRIM                 PIC  X(002) VALUE SPACES.      00005500
+           03 WK-CIDADE-TRIM             PIC  X(030) VALUE SPACES.      00005600
+           03 WK-BAIRRO-TRIM             PIC  X(030) VALUE SPACES.      00005700
+           03 WK-LOGRADOURO-TRIM         PIC  X(030) VALUE SPACES.      00005800
+                                                                         00005900
+       PROCEDURE DIVISION.                                              00006000
+      *                                                                 00006100
+       MAIN-PARA.                                                       00006200
+           PERFORM OPEN-FILES                                           00006300
+           PERFORM READ-FILE UNTIL WK-EOF EQUAL 'Y'                     00006400
+                                                                         00006500
+           DISPLAY '---------------------------------------------'      00006600
+           DISPLAY 'FINAL DO UNLOAD - TOTAL DE REGISTROS LIDOS ...'      00006700
+           DISPLAY WK-CONT-LIDOS                                        00006800
+           DISPLAY 'TOTAL DE REGISTROS GRAVADOS EM CEPUNL01 ......'      00006900
+           DISPLAY WK-CONT-GRAVADOS                                     00007000
+           DISPLAY '---------------------------------------------'      00007100
+                                                                         00007200
+           PERFORM CLOSE-FILES                                          00007300
+           STOP RUN                                                     00007400
+           .                                                            00007500
+       OPEN-FILES.                                                      00007600
+           OPEN INPUT  CEPV0001                                         00007700
+           OPEN OUTPUT CEPUNL01                                         00007800
+           .                                                            00007900
+       READ-FILE.                                                       00008000
+           READ CEPV0001 NEXT RECORD AT END MOVE 'Y' TO WK-EOF          00008100
+           END-READ                                                     00008200
+                                                                         00008300
+           EVALUATE WK-VSAM-FILE-STATUS                                 00008310
+              WHEN '00'                                                 00008320
+                 ADD  1            TO WK-CONT-LIDOS                     00008500
+                 PERFORM MONTA-CSV                                      00008600
+                 PERFORM GRAVA-REGISTRO                                 00008700
+              WHEN '10'                                                 00008330
+                 CONTINUE                                                00008340
+              WHEN OTHER                                                00008350
+                 DISPLAY "-----ERRO VSAM -----"                          00008360
+                 DISPLAY WK-VSAM-FILE-STATUS                             00008370
+                 PERFORM CLOSE-FILES                                     00008380
+                 STOP RUN                                                00008390
+           END-EVALUATE                                                 00008395
+           .                                                            00008900
+       MONTA-CSV.                                                       00009000
+           MOVE CEPV0001-CEP        TO WK-CEP-TRIM                      00009100
+           MOVE CEPV0001-UF         TO WK-UF-TRIM                       00009200
+           MOVE CEPV0001-CIDADE     TO WK-CIDADE-TRIM                   00009300
+           MOVE CEPV0001-BAIRRO     TO WK-BAIRRO-TRIM                   00009400
+           MOVE CEPV0001-LOGRADOURO TO WK-LOGRADOURO-TRIM               00009500
+           MOVE SPACES              TO CEPUNL01-REC                     00009600
+                                                                         00009700
+           STRING FUNCTION TRIM(WK-CEP-TRIM)         DELIMITED BY SIZE  00009800
+                  ','                                DELIMITED BY SIZE  00009900
+                  FUNCTION TRIM(WK-UF-TRIM)          DELIMITED BY SIZE  00010000
+                  ','                                DELIMITED BY SIZE  00010100
+                  FUNCTION TRIM(WK-CIDADE-TRIM)      DELIMITED BY SIZE  00010200
+                  ','                                DELIMITED BY SIZE  00010300
+                  FUNCTION TRIM(WK-BAIRRO-TRIM)      DELIMITED BY SIZE  00010400
+                  ','                                DELIMITED BY SIZE  00010500
+                  FUNCTION TRIM(WK-LOGRADOURO-TRIM)  DELIMITED BY SIZE  00010600
+             INTO CEPUNL01-REC                                          00010700
+           END-STRING                                                   00010800
+           .                                                            00010900
+       GRAVA-REGISTRO.                                                  00011000
+           WRITE CEPUNL01-REC                                           00011100
+           ADD  1            TO WK-CONT-GRAVADOS                        00011200
+           .                                                            00011300
+       CLOSE-FILES.                                                     00011400
+           CLOSE CEPV0001                                                00011500
+           CLOSE CEPUNL01                                                00011600
+           .                                                            00011700
