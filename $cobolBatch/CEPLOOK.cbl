@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.                                         00000100
+       PROGRAM-ID. CEPLOOK.                                             00000200
+      ******************************************************************00000300
+      * Valter Siqueira - Systems      c                                00000400
+      * Laboratoratório de uso particular ......                        00000500
+      * ----------------------------------------------------------------00000600
+      * Sistema .............. CEP                                      00000700
+      * Programa.............. CEPLOOK                                  00000800
+      * Tipo    .............. ONLINE (CICS PSEUDO-CONVERSACIONAL)      00000900
+      * Transacao ............ CEPL                                     00001000
+      * Finalidade ........... Permitir a consulta online do arquivo    00001100
+      *                        VSAM "CEPVSA01" (CEPV0001) por CEP,      00001200
+      *                        para o servico de atendimento informar   00001300
+      *                        UF, CIDADE, BAIRRO e LOGRADOURO ao       00001400
+      *                        cliente na hora, sem depender do         00001500
+      *                        extrato batch (vide CEPBLOAD/CEPUNLD).   00001600
+      * DSnames .............. B090290.CEPVSA01                         00001700
+      * Fluxo pseudo-conversacional ..........                          00001800
+      *   1a chamada  (EIBCALEN = 0) -> envia tela pedindo o CEP e      00001900
+      *                                 devolve o controle ao CICS com  00002000
+      *                                 EXEC CICS RETURN TRANSID        00002100
+      *                                 COMMAREA, aguardando o proximo  00002200
+      *                                 ENTER do operador.              00002300
+      *   2a chamada em diante ......... recebe o CEP digitado, faz o   00002400
+      *                                 READ RANDOM no CEPV0001, envia  00002500
+      *                                 o resultado (ou msg de erro) e  00002600
+      *                                 devolve o controle novamente    00002700
+      *                                 para permitir nova consulta.    00002800
+      ******************************************************************00002900
+       ENVIRONMENT DIVISION.                                            00003000
+       DATA DIVISION.                                                   00003100
+       WORKING-STORAGE SECTION.                                         00003200
+        01 WORKING-AREAS.                                               00003300
+           03 WK-CEPV0001-REC.                                          00003400
+              05 WK-CEPV0001-CEP         PIC  X(008).                   00003500
+              05 WK-CEPV0001-UF          PIC  X(002).                   00003600
+              05 WK-CEPV0001-CIDADE      PIC  X(030).                   00003700
+              05 WK-CEPV0001-BAIRRO      PIC  X(030).                   00003800
+              05 WK-CEPV0001-LOGRADOURO  PIC  X(030).                   00003900
+           03 WK-CEP-INFORMADO           PIC  X(008) VALUE SPACES.      00004000
+           03 WK-CEP-LEN                 PIC S9(004) COMP.              00004050
+           03 WK-RESP                    PIC S9(008) COMP.              00004100
+                                                                         00004200
+        01 WK-TELA-PEDE-CEP.                                            00004300
+           03 FILLER PIC X(041) VALUE                                   00004400
+              'CEPLOOK - CONSULTA DE CEP - INFORME O CEP'.              00004500
+                                                                         00004600
+        01 WK-TELA-RESULTADO.                                           00004700
+           03 FILLER            PIC X(006) VALUE 'CEP...'.              00004800
+           03 WK-RES-CEP        PIC X(008).                             00004900
+           03 FILLER            PIC X(005) VALUE ' UF..'.               00005000
+           03 WK-RES-UF         PIC X(002).                             00005100
+           03 FILLER            PIC X(009) VALUE ' CIDADE..'.           00005200
+           03 WK-RES-CIDADE     PIC X(030).                             00005300
+           03 FILLER            PIC X(009) VALUE ' BAIRRO..'.           00005400
+           03 WK-RES-BAIRRO     PIC X(030).                             00005500
+           03 FILLER            PIC X(013) VALUE ' LOGRADOURO..'.       00005600
+           03 WK-RES-LOGRADOURO PIC X(030).                             00005700
+                                                                         00005800
+        01 WK-TELA-NAO-ENCONTRADO.                                      00005900
+           03 FILLER            PIC X(008) VALUE 'CEP.....'.            00006000
+           03 WK-ERR-CEP        PIC X(008).                             00006100
+           03 FILLER            PIC X(020) VALUE                        00006200
+              ' NAO ENCONTRADO'.                                        00006300
+                                                                         00006400
+        01 WK-COMMAREA-AREA.                                            00006500
+           03 WK-COMMAREA-FLAG           PIC  X(001) VALUE '1'.         00006600
+      *       '1' = AGUARDANDO O OPERADOR DIGITAR O CEP                 00006700
+                                                                         00006800
+       LINKAGE SECTION.                                                 00006900
+       01 DFHCOMMAREA.                                                  00007000
+          05 LK-COMMAREA-FLAG            PIC  X(001).                   00007100
+                                                                         00007200
+       PROCEDURE DIVISION.                                              00007300
+      *                                                                 00007400
+       MAIN-PARA.                                                       00007500
+           IF EIBCALEN = 0                                              00007600
+              PERFORM ENVIA-TELA-ENTRADA                                00007700
+           ELSE                                                         00007800
+              MOVE DFHCOMMAREA TO WK-COMMAREA-AREA                      00007900
+              PERFORM RECEBE-CEP                                        00008000
+              PERFORM CONSULTA-CEP                                      00008100
+           END-IF                                                       00008200
+                                                                         00008300
+           EXEC CICS RETURN                                             00008400
+                TRANSID('CEPL')                                         00008500
+                COMMAREA(WK-COMMAREA-AREA)                               00008600
+                LENGTH(LENGTH OF WK-COMMAREA-AREA)                       00008700
+           END-EXEC                                                     00008800
+           .                                                            00008900
+       ENVIA-TELA-ENTRADA.                                              00009000
+           EXEC CICS SEND TEXT                                          00009100
+                FROM(WK-TELA-PEDE-CEP)                                  00009200
+                LENGTH(LENGTH OF WK-TELA-PEDE-CEP)                      00009300
+                ERASE                                                   00009400
+           END-EXEC                                                     00009500
+           MOVE '1' TO WK-COMMAREA-FLAG                                 00009600
+           .                                                            00009700
+       RECEBE-CEP.                                                      00009800
+           MOVE SPACES TO WK-CEP-INFORMADO                              00009900
+           MOVE LENGTH OF WK-CEP-INFORMADO TO WK-CEP-LEN                00009950
+           EXEC CICS RECEIVE                                            00010000
+                INTO(WK-CEP-INFORMADO)                                  00010100
+                LENGTH(WK-CEP-LEN)                                      00010200
+                RESP(WK-RESP)                                           00010300
+           END-EXEC                                                     00010400
+           .                                                            00010500
+       CONSULTA-CEP.                                                    00010600
+           MOVE SPACES         TO WK-CEPV0001-REC                       00010700
+           MOVE WK-CEP-INFORMADO TO WK-CEPV0001-CEP                     00010800
+                                                                         00010900
+           EXEC CICS READ                                               00011000
+                FILE('CEPV0001')                                        00011100
+                INTO(WK-CEPV0001-REC)                                   00011200
+                RIDFLD(WK-CEP-INFORMADO)                                00011300
+                KEYLENGTH(LENGTH OF WK-CEP-INFORMADO)                   00011400
+                RESP(WK-RESP)                                           00011500
+           END-EXEC                                                     00011600
+                                                                         00011700
+           IF WK-RESP = DFHRESP(NORMAL)                                 00011800
+              PERFORM ENVIA-TELA-RESULTADO                              00011900
+           ELSE                                                         00012000
+              PERFORM ENVIA-TELA-NAO-ENCONTRADO                         00012100
+           END-IF                                                       00012200
+           .                                                            00012300
+       ENVIA-TELA-RESULTADO.                                            00012400
+           MOVE WK-CEPV0001-CEP         TO WK-RES-CEP                   00012500
+           MOVE WK-CEPV0001-UF          TO WK-RES-UF                    00012600
+           MOVE WK-CEPV0001-CIDADE      TO WK-RES-CIDADE                00012700
+           MOVE WK-CEPV0001-BAIRRO      TO WK-RES-BAIRRO                00012800
+           MOVE WK-CEPV0001-LOGRADOURO  TO WK-RES-LOGRADOURO            00012900
+           EXEC CICS SEND TEXT                                          00013000
+                FROM(WK-TELA-RESULTADO)                                 00013100
+                LENGTH(LENGTH OF WK-TELA-RESULTADO)                     00013200
+                ERASE                                                   00013300
+           END-EXEC                                                     00013400
+           MOVE '1' TO WK-COMMAREA-FLAG                                 00013500
+           .                                                            00013600
+       ENVIA-TELA-NAO-ENCONTRADO.                                       00013700
+           MOVE WK-CEP-INFORMADO TO WK-ERR-CEP                          00013800
+           EXEC CICS SEND TEXT                                          00013900
+                FROM(WK-TELA-NAO-ENCONTRADO)                            00014000
+                LENGTH(LENGTH OF WK-TELA-NAO-ENCONTRADO)                00014100
+                ERASE                                                   00014200
+           END-EXEC                                                     00014300
+           MOVE '1' TO WK-COMMAREA-FLAG                                 00014400
+           .                                                            00014500
