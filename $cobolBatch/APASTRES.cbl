@@ -5,7 +5,21 @@
        program-id.    APASTRES.
        environment    division.
        configuration  section.
+       input-output   section.
+       file-control.
+           select apares01 assign to 'APARES01'
+                  organization sequential.
        data           division.
+       file           section.
+       fd  apares01
+           record contains 060 characters.
+       01 apares01-rec.
+          03 apares01-random       pic z(0004)9.
+          03 filler                pic x(0001) value ','.
+          03 apares01-cubo         pic -(0014)9.
+          03 filler                pic x(0001) value ','.
+          03 apares01-raiz         pic -(0005)9.9(0004).
+          03 filler                pic x(0027) value spaces.
        working-storage section.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
@@ -18,20 +32,51 @@
           03 wk-random                pic 9(0004) value zeroes.
           03 wk-loop                  pic 9(0004) value zeroes.
           03 wk-num-cp3               pic s9(004) comp-3 value zeroes.
-          03 wk-sqr-cp3            pic s9(4)v9(4) comp-3 value zeroes.
+          03 wk-sqr-cp3            pic s9(5)v9(4) comp-3 value zeroes.
           03 wk-num-cp5               pic s9(004) comp-5 value zeroes.
           03 wk-exp-cp5               pic s9(015) comp-5 value zeroes.
           03 wk-print-sqr      pic 999.999,999999999 value zeroes.
+          03 wk-limite                pic 9(0015) value 1000000.
+          03 wk-sqr-min        pic s9(5)v9(4) comp-3 value zeroes.
+          03 wk-sqr-max        pic s9(5)v9(4) comp-3 value zeroes.
+          03 wk-sqr-soma       pic s9(11)v9(4) comp-3 value zeroes.
+          03 wk-sqr-media      pic s9(5)v9(4) comp-3 value zeroes.
+          03 wk-print-sqr-min  pic 999.999,999999999 value zeroes.
+          03 wk-print-sqr-max  pic 999.999,999999999 value zeroes.
+          03 wk-print-sqr-med  pic 999.999,999999999 value zeroes.
+          03 wk-hora-ini       pic 9(0008) value zeroes.
+          03 wk-hora-ini-r redefines wk-hora-ini.
+             05 wk-hi-hh       pic 9(0002).
+             05 wk-hi-mm       pic 9(0002).
+             05 wk-hi-ss       pic 9(0002).
+             05 wk-hi-cs       pic 9(0002).
+          03 wk-hora-fim       pic 9(0008) value zeroes.
+          03 wk-hora-fim-r redefines wk-hora-fim.
+             05 wk-hf-hh       pic 9(0002).
+             05 wk-hf-mm       pic 9(0002).
+             05 wk-hf-ss       pic 9(0002).
+             05 wk-hf-cs       pic 9(0002).
+          03 wk-seg-ini        pic s9(0008)v9(2) comp-3 value 0.
+          03 wk-seg-fim        pic s9(0008)v9(2) comp-3 value 0.
+          03 wk-seg-decorr     pic s9(0008)v9(2) comp-3 value 0.
+          03 wk-taxa-seg       pic s9(0011)v9(2) comp-3 value 0.
+          03 wk-print-segundos pic -(0006)9,99 value zeroes.
+          03 wk-print-taxa     pic -(0009)9,99 value zeroes.
+          03 wk-current-date   pic x(0021) value spaces.
 
       ******************************************************************
       *    L I N K A G E   S E C T I O N
       ******************************************************************
        linkage section.
+       01 lk-parm-length           pic s9(004) comp.
+       01 lk-parm-data.
+          03 lk-qtde-iteracoes     pic 9(015).
+          03 filler                pic x(041).
 
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
-       procedure division.
+       procedure division using lk-parm-length lk-parm-data.
 
       *----------------------------------------------------------------*
        mainline section.
@@ -39,22 +84,92 @@
       *----------------------------------------------------------------*
       * Common code                                                    *
       *----------------------------------------------------------------*
-           perform until wk-cont > 1000000
+           perform trata-parm
+           move 99999.9999 to wk-sqr-min
+           perform captura-hora-inicio
+           open output apares01
+           perform until wk-cont > wk-limite
                    perform controlled-loop
                    add 1 to wk-cont
            end-perform
+           close apares01
+           perform relatorio-estatisticas
+           perform relatorio-desempenho
            stop run.
        controlled-loop.
            compute wk-random = function random * 1000
-           movo wk-random to wk-num-cp3
+           move wk-random to wk-num-cp3
            move wk-random to wk-num-cp5
            move wk-exp-cp5 to wk-num-cp5
            compute wk-exp-cp5 = wk-random ** 3
            compute wk-sqr-cp3 = function sqrt(wk-exp-cp5)
+           perform grava-apares01
+           perform acumula-estatisticas
            if wk-random = 500
               move    wk-sqr-cp3 to wk-print-sqr
               display '---------------------------'
               display wk-random
               display wk-print-sqr
            end-if
-           .
\ No newline at end of file
+           .
+       grava-apares01.
+           move wk-random    to apares01-random
+           move wk-exp-cp5    to apares01-cubo
+           move wk-sqr-cp3    to apares01-raiz
+           write apares01-rec
+           .
+       acumula-estatisticas.
+           if wk-sqr-cp3 < wk-sqr-min
+              move wk-sqr-cp3 to wk-sqr-min
+           end-if
+           if wk-sqr-cp3 > wk-sqr-max
+              move wk-sqr-cp3 to wk-sqr-max
+           end-if
+           add wk-sqr-cp3 to wk-sqr-soma
+           .
+       relatorio-estatisticas.
+           if wk-cont > 0
+              compute wk-sqr-media = wk-sqr-soma / wk-cont
+           end-if
+           move wk-sqr-min    to wk-print-sqr-min
+           move wk-sqr-max    to wk-print-sqr-max
+           move wk-sqr-media  to wk-print-sqr-med
+           display '---------------------------------------------'
+           display ' RESUMO ESTATISTICO - RAIZ QUADRADA (WK-SQR-CP3) '
+           display ' MINIMO  .....: ' wk-print-sqr-min
+           display ' MAXIMO  .....: ' wk-print-sqr-max
+           display ' MEDIA   .....: ' wk-print-sqr-med
+           display '---------------------------------------------'
+           .
+       captura-hora-inicio.
+           move function current-date to wk-current-date
+           move wk-current-date (9:8) to wk-hora-ini
+           compute wk-seg-ini =
+              (wk-hi-hh * 3600) + (wk-hi-mm * 60) + wk-hi-ss +
+              (wk-hi-cs / 100)
+           .
+       relatorio-desempenho.
+           move function current-date to wk-current-date
+           move wk-current-date (9:8) to wk-hora-fim
+           compute wk-seg-fim =
+              (wk-hf-hh * 3600) + (wk-hf-mm * 60) + wk-hf-ss +
+              (wk-hf-cs / 100)
+           compute wk-seg-decorr = wk-seg-fim - wk-seg-ini
+           if wk-seg-decorr <= 0
+              move 0.01 to wk-seg-decorr
+           end-if
+           compute wk-taxa-seg = wk-cont / wk-seg-decorr
+           move wk-seg-decorr to wk-print-segundos
+           move wk-taxa-seg   to wk-print-taxa
+           display '---------------------------------------------'
+           display ' TEMPO DECORRIDO (SEGUNDOS) ..: ' wk-print-segundos
+           display ' ITERACOES/SEGUNDO ...........: ' wk-print-taxa
+           display '---------------------------------------------'
+           .
+       trata-parm.
+           if lk-parm-length >= 15
+              if lk-qtde-iteracoes > 0
+                 move lk-qtde-iteracoes to wk-limite
+              end-if
+           end-if
+           .
